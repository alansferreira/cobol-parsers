@@ -9,10 +9,12 @@
       *                      i5/OS                                                          00/00/00
       *                      COBOL
       *
-      *   FUNCTION =  THIS MODULE PROCESSES THE PART_STOCK TABLE AND
-      *               FOR EACH PART BELOW THE ROP (REORDER POINT)
-      *               CHECKS THE EXISTING ORDERS AND SHIPMENTS,                             00/00/00
-      *               CREATES A SUPPLY ORDER AND PRINTS A REPORT.                           00/00/00
+      *   FUNCTION =  THIS MODULE LOOPS OVER EVERY ACTIVE LOCATION IN THE
+      *               LOCATION TABLE AND, FOR EACH ONE, PROCESSES THE
+      *               PART_STOCK TABLE AND FOR EACH PART BELOW THE ROP
+      *               (REORDER POINT) CHECKS THE EXISTING ORDERS AND
+      *               SHIPMENTS, CREATES A SUPPLY ORDER AND PRINTS A
+      *               CONSOLIDATED REPORT, ONE SECTION PER LOCATION.        00/00/00
       *
       *      DEPENDENCIES = NONE                                                            00/00/00
       *
@@ -20,16 +22,40 @@
       *
       *              LOCAL-DB       LOCAL DB NAME                                           00/00/00
       *              REMOTE-DB      REMOTE DB NAME                                          00/00/00
+      *              SIMULATE-MODE  OPTIONAL. 'Y' RUNS THE FULL ROP SWEEP AND
+      *                             RELAT REPORT BUT SKIPS EVERY INSERT AND
+      *                             ISSUES ROLLBACK WORK INSTEAD OF COMMIT.
+      *                             ANY OTHER VALUE (OR OMITTED) RUNS LIVE.
       *
-      *   TABLES =  PART-STOCK       - LOCAL                                                00/00/00
+      *      OUTPUT = RELAT          PRINTER REPORT - ONE ROP SECTION AND ONE
+      *                              RECONCILIATION SECTION PER LOCATION
+      *               EXTRACT        COMMA-DELIMITED EXTRACT FILE, ONE LINE
+      *                              PER ORDER LINE CREATED, FOR DOWNSTREAM
+      *                              PROGRAMS THAT WOULD OTHERWISE HAVE TO
+      *                              PARSE THE PRINTER REPORT                00/00/00
+      *
+      *      RECONCILIATION = AFTER EACH LOCATION'S ROP SWEEP, RECON-PROC
+      *                       WALKS EVERY OPEN ('O') PART_ORDLN LINE FOR
+      *                       THAT LOCATION AGAINST ITS SHIPMENTLN RECEIPTS
+      *                       AND FLAGS OVER-SHIPMENT (RECEIVED > REQUESTED)
+      *                       AND OVERDUE (ZERO RECEIPTS PAST LOC_OVERDUE_DAYS,
+      *                       A PER-LOCATION THRESHOLD ON THE LOCATION TABLE)
+      *
+      *   TABLES =  PART-STOCK       - LOCAL  (PART_COST USED FOR THE TRAILER
+      *                               DOLLAR-EXPOSURE SUMMARY)                              00/00/00
+      *             LOCATION         - LOCAL                                                00/00/00
+      *             ROP_CHECKPOINT   - LOCAL  (RESTART CURSOR POSITION)                     00/00/00
       *             PART_ORDER       - REMOTE                                               00/00/00
       *             PART_ORDLN       - REMOTE                                               00/00/00
       *             SHIPMENTLN       - REMOTE                                               00/00/00
+      *             ROP_AUDIT        - REMOTE  (REORDER DECISION AUDIT TRAIL)                00/00/00
+      *             PART_VENDOR      - REMOTE  (PREFERRED SUPPLIER PER PART)                 00/00/00
       *                                                                                     00/00/00
       *   CRTSQLCBL  SPECIAL PARAMETERS                                                     00/00/00
       *    PGM(DDBPT6CB) RDB(remotedbname) OPTION(*APOST *APOSTSQL)                         00/00/00
       *                                                                                     00/00/00
       *   INVOKE BY : CALL DDBPT6CB PARM(localdbname remotedbname)                          00/00/00
+      *               CALL DDBPT6CB PARM(localdbname remotedbname simulateflag)             00/00/00
       *                                                                                     00/00/00
       ****************************************************************                      00/00/00
        ENVIRONMENT DIVISION.
@@ -37,6 +63,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT RELAT  ASSIGN TO PRINTER-QPRINT.                                          00/00/00
+           SELECT EXTRACT ASSIGN TO DISK-ROPEXTR
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       *--------------
        FILE SECTION.
@@ -46,6 +74,21 @@
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS REPREC.
        01  REPREC          PIC  X(33).
+      * MACHINE-READABLE EXTRACT - ONE LINE PER ORDER LINE CREATED          00/00/00
+       FD  EXTRACT
+           RECORD CONTAINS 30 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS EXTREC.
+       01  EXTREC.
+           05  EXT-LOC       PIC  X(4).
+           05  FILLER        PIC  X(1)  VALUE ','.
+           05  EXT-ORDER-NUM PIC  9(4).
+           05  FILLER        PIC  X(1)  VALUE ','.
+           05  EXT-LINE-NUM  PIC  9(4).
+           05  FILLER        PIC  X(1)  VALUE ','.
+           05  EXT-PART-NUM  PIC  X(5).
+           05  FILLER        PIC  X(1)  VALUE ','.
+           05  EXT-QTY-REQ   PIC  9(9).
        WORKING-STORAGE SECTION.
       *------------------------                                                             00/00/00
       *    PRINT LINE  DEFINITIONS                                                          00/00/00
@@ -76,15 +119,48 @@
          05  FILLER        PIC  XXX   VALUE  SPACES.
        01  LINE8           PIC  X(33) VALUE
            '********* END OF PROGRAM ********'.
+       01  LINE9.
+         05  FILLER        PIC  X(22) VALUE
+           'TOTAL QTY ORDERED   = '.
+         05  MASK4         PIC  ZZZ,ZZZ,ZZ9.
+       01  LINE10.
+         05  FILLER        PIC  X(19) VALUE
+           'TOTAL COST (USD)  ='.
+         05  MASK5         PIC  $$$,$$$,$$9.99.
+      *    RECONCILIATION REPORT PRINT LINES (OPEN ORDERS VS. SHIPMENTS)    00/00/00
+       01  LINE11          PIC  X(33) VALUE
+           '*** RECONCILIATION EXCEPTIONS ***'.
+       01  LINE12          PIC  X(33) VALUE
+           '  ORDER    LINE    PART    FLAG  '.
+       01  LINE13          PIC  X(33) VALUE
+           ' NUMBER   NUMBER   NUMBER        '.
+       01  LINE14.
+         05  FILLER        PIC  XX    VALUE SPACES.
+         05  MASK6         PIC  ZZZ9.
+         05  FILLER        PIC  XXX   VALUE SPACES.
+         05  MASK7         PIC  ZZZ9.
+         05  FILLER        PIC  XXX   VALUE SPACES.
+         05  RECON-PART    PIC  X(5).
+         05  FILLER        PIC  XXX   VALUE SPACES.
+         05  RECON-FLAG    PIC  X(9).
+       01  LINE15.
+         05  FILLER        PIC  X(29) VALUE
+           'NUMBER OF EXCEPTIONS FOUND = '.
+         05  MASK8         PIC  ZZZ9.
+       01  LINE1A.
+         05  FILLER        PIC  X(13) VALUE  '  LOCATION = '.
+         05  LOC-PRINT     PIC  X(4).
+         05  FILLER        PIC  X(16) VALUE  SPACES.
       *    MISCELLANEOUS DEFINITIONS                                                        00/00/00
-       01  WHAT-TIME       PIC  X     VALUE '1'.
-           88  FIRST-TIME             VALUE '1'.
        01  CONTL           PIC  S9999 COMP-4 VALUE ZEROS.                                   00/00/00
        01  CONTD           PIC  S9999 COMP-4 VALUE ZEROS.                                   00/00/00
        01  RTCODE1         PIC  S9999 COMP-4 VALUE ZEROS.                                   00/00/00
        01  RTCODE2         PIC  S9999 COMP-4.                                               00/00/00
+       01  RTCODE-LOC      PIC  S9999 COMP-4 VALUE ZEROS.
        01  NEXT-NUM        PIC  S9999 COMP-4.                                               00/00/00
        01  IND-NULL        PIC  S9999 COMP-4.                                               00/00/00
+       01  CKPT-IND-NULL   PIC  S9999 COMP-4.                                               00/00/00
+       01  DUP-ORDER-CNT   PIC  S9(9) COMP-4.                                               00/00/00
        01  LOC-TABLE       PIC  X(16).
        01  ORD-TABLE       PIC  S9999 COMP-4.                                               00/00/00
        01  ORL-TABLE       PIC  S9999 COMP-4.                                               00/00/00
@@ -94,9 +170,45 @@
        01  EOQ-TABLE       PIC  S9(9) COMP-4.                                               00/00/00
        01  QTY-REQ         PIC  S9(9) COMP-4.                                               00/00/00
        01  QTY-REC         PIC  S9(9) COMP-4.                                               00/00/00
-      * CONSTANT  FOR LOCATION NUMBER                                                       00/00/00
+       01  SUPPLIER-TABLE  PIC  X(5).
+       01  SUPP-IND-NULL   PIC  S9999 COMP-4.                                               00/00/00
+      * WHEN THIS LOCATION'S SWEEP STARTED - A PART'S PREFERRED VENDOR     00/00/00
+      * MAY ALREADY HAVE AN ORDER HEADER OPENED BY AN EARLIER PART IN      00/00/00
+      * THE SAME SWEEP; CREAT_TIME >= THIS VALUE SCOPES THE HEADER LOOKUP  00/00/00
+      * TO HEADERS CREATED BY THIS RUN INSTEAD OF ANY OLDER OPEN ORDER     00/00/00
+       01  RUN-START-TIME  PIC  X(26).
+      * LAST ORDER NUMBER A HEADER BANNER WAS PRINTED FOR - REPRINTED      00/00/00
+      * WHENEVER A DIFFERENT VENDOR'S ORDER BECOMES THE ACTIVE ONE         00/00/00
+       01  LAST-PRINT-ORDER PIC S9999 COMP-4 VALUE ZEROS.
+      * SIMULATE-RUN NEVER INSERTS A PART_ORDER ROW, SO THE HEADER-REUSE   00/00/00
+      * LOOKUP ABOVE IN ORDER-PROC NEVER FINDS ONE EITHER - THIS SMALL     00/00/00
+      * IN-MEMORY TABLE KEEPS EACH VENDOR ON ITS OWN "WOULD-BE" ORDER      00/00/00
+      * NUMBER FOR THE REST OF A SIMULATED LOCATION'S SWEEP                00/00/00
+       01  SIM-VENDOR-COUNT PIC S9999 COMP-4 VALUE ZEROS.
+       01  SIM-VENDOR-TABLE.
+           05  SIM-VENDOR-ENTRY OCCURS 1 TO 200 TIMES
+                                DEPENDING ON SIM-VENDOR-COUNT
+                                INDEXED BY SIM-VENDOR-IDX.
+               10  SIM-VENDOR-ID    PIC  X(5).
+               10  SIM-VENDOR-ORDER PIC  S9999 COMP-4.
+       01  SIM-NEXT-ORDER   PIC  S9999 COMP-4.
+       01  COST-TABLE      PIC  S9(7)V99 COMP-3.                                            00/00/00
+       01  COST-IND-NULL   PIC  S9999 COMP-4.                                               00/00/00
+       01  TOTAL-QTY       PIC  S9(9) COMP-4 VALUE ZEROS.                                   00/00/00
+       01  TOTAL-COST      PIC  S9(7)V99 COMP-3 VALUE ZEROS.                                00/00/00
+      * RECONCILIATION REPORT WORKING FIELDS                                                00/00/00
+       01  OVERDUE-DAYS    PIC  S9(4) COMP-4.                                               00/00/00
+       01  RTCODE3         PIC  S9999 COMP-4.                                               00/00/00
+       01  RECON-ORDER     PIC  S9999 COMP-4.                                               00/00/00
+       01  RECON-LINE      PIC  S9999 COMP-4.                                               00/00/00
+       01  RECON-PART-TBL  PIC  X(5).                                                       00/00/00
+       01  RECON-QTY-REQ   PIC  S9(9) COMP-4.                                               00/00/00
+       01  RECON-QTY-RECV  PIC  S9(9) COMP-4.                                               00/00/00
+       01  RECON-DAYS-OPEN PIC  S9(9) COMP-4.                                               00/00/00
+       01  RECON-EXCP-CNT  PIC  S9999 COMP-4.                                               00/00/00
+      * CURRENT LOCATION BEING SWEPT - SET FROM THE NEXT_LOC CURSOR       00/00/00
        01  XPARM.                                                                           00/00/00
-           05   LOC        PIC  X(4)  VALUE 'SQLA'.                                         00/00/00
+           05   LOC        PIC  X(4).                                                       00/00/00
       * DEFINITIONS FOR ERROR MESSAGE HANDLING                                             00/00/00
        01  ERROR-MESSAGE.                                                                  00/00/00
            05   MSG-ID.                                                                    00/00/00
@@ -112,20 +224,51 @@
       *----------------                                                                     00/00/00
        01  LOCAL-DB        PIC  X(18).                                                      00/00/00
        01  REMOTE-DB       PIC  X(18).                                                      00/00/00
+       01  SIMULATE-MODE   PIC  X(01).                                                      00/00/00
+           88  SIMULATE-RUN            VALUE 'Y'.                                           00/00/00
                                                                                             00/00/00
-       PROCEDURE DIVISION USING LOCAL-DB REMOTE-DB.                                         00/00/00
+       PROCEDURE DIVISION                                                                   00/00/00
+           USING LOCAL-DB REMOTE-DB OPTIONAL SIMULATE-MODE.                                 00/00/00
       *------------------                                                                   00/00/00
       *****************************                                                         00/00/00
       *    SQL CURSOR DECLARATION *                                                         00/00/00
       *****************************                                                         00/00/00
+      * ACTIVE LOCATIONS TO SWEEP - ONE CONSOLIDATED REPORT PER LOCATION                    00/00/00
+      * WITH HOLD - MUST SURVIVE THE PER-LOCATION COMMIT/ROLLBACK CYCLE      00/00/00
+      * THAT COMMIT-OR-ROLLBACK-PROC RUNS FOR EVERY PART IN NEXT_PART        00/00/00
+           EXEC SQL DECLARE NEXT_LOC CURSOR WITH HOLD FOR
+                SELECT LOC_CODE,
+                       LOC_OVERDUE_DAYS
+                FROM   LOCATION
+                WHERE  LOC_STAT = 'A'
+                ORDER BY LOC_CODE ASC
+           END-EXEC.
+      * OPEN REORDER LINES AND THEIR RECEIPTS - FEEDS THE RECONCILIATION    00/00/00
+      * REPORT'S OVER-SHIPMENT/OVERDUE EXCEPTION CHECKS                    00/00/00
+           EXEC SQL DECLARE RECON_LINES CURSOR FOR
+                SELECT A.ORDER_NUM,
+                       A.ORDER_LINE,
+                       A.PART_NUM,
+                       A.QUANT_REQ,
+                       (DAYS(CURRENT DATE) - DAYS(B.CREAT_TIME))
+                FROM   PART_ORDLN A,
+                       PART_ORDER B
+                WHERE  A.ORDER_NUM  = B.ORDER_NUM
+                AND    B.ORDER_TYPE = 'R'
+                AND    B.ORIGIN_LOC = :LOC
+                AND    A.LINE_STAT  = 'O'
+                ORDER BY A.ORDER_NUM ASC, A.ORDER_LINE ASC
+           END-EXEC.
       * RE-POSITIONABLE CURSOR : POSITION AFTER LAST PART_NUM                               00/00/00
            EXEC SQL DECLARE NEXT_PART CURSOR FOR
                 SELECT PART_NUM,
                        PART_QUANT,
                        PART_ROP,
-                       PART_EOQ
+                       PART_EOQ,
+                       PART_COST
                 FROM   PART_STOCK
                 WHERE  PART_ROP > PART_QUANT
+                  AND  PART_LOC  = :LOC                                                     00/00/00
                   AND  PART_NUM > :PART-TABLE                                               00/00/00
                 ORDER BY PART_NUM ASC                                                       00/00/00
            END-EXEC.
@@ -140,6 +283,7 @@
                 AND    LINE_STAT  <> 'C'                                                    00/00/00
                 AND    A.ORDER_NUM = B.ORDER_NUM
                 AND    ORDER_TYPE  = 'R'
+                AND    B.ORIGIN_LOC = :LOC
            END-EXEC.
       ******************************                                                        00/00/00
       *    SQL RETURN CODE HANDLING*                                                        00/00/00
@@ -150,20 +294,58 @@
        MAIN-PROGRAM-PROC.                                                                   00/00/00
       *------------------                                                                   00/00/00
            PERFORM START-UP THRU START-UP-EXIT.                                             00/00/00
-           PERFORM MAIN-PROC THRU MAIN-EXIT UNTIL RTCODE1 = 100.                            00/00/00
+      ****                                                                                  00/00/00
+           EXEC SQL OPEN NEXT_LOC END-EXEC.                                                 00/00/00
+      ****                                                                                  00/00/00
+           PERFORM LOCATION-PROC THRU LOCATION-EXIT                                         00/00/00
+                   UNTIL RTCODE-LOC = 100.                                                  00/00/00
        END-OF-PROGRAM.                                                                      00/00/00
       *---------------                                                                      00/00/00
       ****                                                                                  00/00/00
+           EXEC SQL CLOSE NEXT_LOC END-EXEC.                                                00/00/00
            EXEC SQL CONNECT RESET END-EXEC.                                                 00/00/00
       ****
            CLOSE RELAT.
+           CLOSE EXTRACT.
            GOBACK.
        MAIN-PROGRAM-EXIT. EXIT.                                                             00/00/00
       *------------------                                                                   00/00/00
+                                                                                             00/00/00
+       LOCATION-PROC.                                                                       00/00/00
+      *-------------                                                                        00/00/00
+      * ONE PASS OF THE ROP SWEEP AND ITS CONSOLIDATED REPORT PER ACTIVE LOCATION           00/00/00
+      ****                                                                                  00/00/00
+           EXEC SQL
+                FETCH NEXT_LOC
+                INTO  :LOC,
+                      :OVERDUE-DAYS
+           END-EXEC.
+      ****                                                                                  00/00/00
+           IF SQLCODE = 100
+              MOVE 100 TO RTCODE-LOC                                                        00/00/00
+           ELSE
+              MOVE LOC    TO LOC-PRINT                                                      00/00/00
+              MOVE 0      TO RTCODE1                                                        00/00/00
+              MOVE 0      TO CONTL                                                          00/00/00
+              MOVE 0      TO TOTAL-QTY                                                      00/00/00
+              MOVE 0      TO TOTAL-COST                                                     00/00/00
+              MOVE 0      TO LAST-PRINT-ORDER
+              MOVE 0      TO SIM-VENDOR-COUNT
+              EXEC SQL SET :RUN-START-TIME = CURRENT TIMESTAMP END-EXEC
+              PERFORM CHECKPOINT-FIND-PROC THRU CHECKPOINT-FIND-EXIT                        00/00/00
+              PERFORM MAIN-PROC THRU MAIN-EXIT UNTIL RTCODE1 = 100                          00/00/00
+              PERFORM RECON-PROC THRU RECON-EXIT                                            00/00/00
+           END-IF.
+       LOCATION-EXIT. EXIT.                                                                 00/00/00
+      *-------------                                                                        00/00/00
                                                                                             00/00/00
        START-UP.                                                                            00/00/00
       *----------                                                                           00/00/00
+           IF ADDRESS OF SIMULATE-MODE = NULL                                               00/00/00
+              MOVE 'N' TO SIMULATE-MODE                                                     00/00/00
+           END-IF.
            OPEN OUTPUT RELAT.                                                               00/00/00
+           OPEN OUTPUT EXTRACT.
       ****                                                                                  00/00/00
            EXEC SQL COMMIT END-EXEC.                                                        00/00/00
       ****                                                                                  00/00/00
@@ -185,10 +367,25 @@
                 INTO  :PART-TABLE,
                       :QUANT-TABLE,
                       :ROP-TABLE,
-                      :EOQ-TABLE
+                      :EOQ-TABLE,
+                      :COST-TABLE:COST-IND-NULL
            END-EXEC.
+      * PART_COST MAY NOT BE BACKFILLED ON EVERY EXISTING PART_STOCK ROW   00/00/00
+           IF COST-IND-NULL < 0                                                             00/00/00
+              MOVE 0 TO COST-TABLE                                                          00/00/00
+           END-IF.                                                                          00/00/00
            IF SQLCODE = 100
               MOVE 100 TO RTCODE1                                                           00/00/00
+              PERFORM CHECKPOINT-CLOSE-PROC THRU CHECKPOINT-CLOSE-EXIT                      00/00/00
+      * A LOCATION WITH NOTHING TO REORDER STILL GETS ITS OWN PAGE AND    00/00/00
+      * "LOCATION = " BANNER, SAME AS RECON-PROC DOES FOR ITS SECTION,    00/00/00
+      * INSTEAD OF RUNNING ON FROM WHATEVER THE PREVIOUS LOCATION LEFT    00/00/00
+      * ON THE PAGE - A LOCATION THAT DID CREATE REORDERS ALREADY GOT     00/00/00
+      * ITS PAGE BREAKS/BANNERS FROM HEADER-PROC ABOVE                    00/00/00
+              IF CONTL = 0                                                                  00/00/00
+                 WRITE REPREC FROM LINE1  AFTER ADVANCING PAGE                              00/00/00
+                 WRITE REPREC FROM LINE1A AFTER ADVANCING 1 LINES                           00/00/00
+              END-IF                                                                        00/00/00
               PERFORM TRAILER-PROC THRU TRAILER-EXIT                                        00/00/00
            ELSE
               MOVE 0 TO RTCODE2
@@ -196,7 +393,8 @@
               MOVE 0 TO QTY-REC
       * --- IMPLICIT "CLOSE" CAUSED BY COMMIT ---                                           00/00/00
       ****                                                                                  00/00/00
-              EXEC SQL COMMIT END-EXEC                                                      00/00/00
+              PERFORM COMMIT-OR-ROLLBACK-PROC                                               00/00/00
+                      THRU COMMIT-OR-ROLLBACK-EXIT                                          00/00/00
       ****                                                                                  00/00/00
       *********************************                                                     00/00/00
       *    CONNECT TO REMOTE DATABASE *                                                     00/00/00
@@ -235,7 +433,7 @@
               END-IF
            END-IF.
       ****                                                                                  00/00/00
-           EXEC SQL COMMIT END-EXEC.                                                        00/00/00
+           PERFORM COMMIT-OR-ROLLBACK-PROC THRU COMMIT-OR-ROLLBACK-EXIT.                    00/00/00
       ****                                                                                  00/00/00
       **********************************                                                    00/00/00
       *    RECONNECT TO LOCAL DATABASE *                                                    00/00/00
@@ -243,56 +441,254 @@
       ****                                                                                  00/00/00
            EXEC SQL CONNECT TO :LOCAL-DB END-EXEC.                                          00/00/00
       ****                                                                                  00/00/00
+           IF RTCODE1 NOT = 100                                                             00/00/00
+              PERFORM CHECKPOINT-SAVE-PROC THRU CHECKPOINT-SAVE-EXIT                         00/00/00
+           END-IF.
        MAIN-EXIT. EXIT.
       *---------------
+                                                                                             00/00/00
+      ***************************************************************                       00/00/00
+      *    RESTART / CHECKPOINT HANDLING FOR THE NEXT_PART CURSOR    *                       00/00/00
+      ***************************************************************                       00/00/00
+       CHECKPOINT-FIND-PROC.                                                                00/00/00
+      *---------------------                                                                00/00/00
+      * LOOK FOR AN OPEN CHECKPOINT LEFT BY AN ABENDED RUN FOR THIS LOCATION               00/00/00
+           EXEC SQL
+                SELECT CKPT_PART
+                INTO   :PART-TABLE:CKPT-IND-NULL
+                FROM   ROP_CHECKPOINT
+                WHERE  CKPT_LOC  = :LOC
+                AND    CKPT_STAT = 'O'
+           END-EXEC.
+           IF SQLCODE = 100 OR CKPT-IND-NULL < 0
+              MOVE LOW-VALUES TO PART-TABLE                                                 00/00/00
+      * NO OPEN CHECKPOINT - START THE SWEEP COLD AND OPEN A FRESH ONE                      00/00/00
+              IF NOT SIMULATE-RUN                                                           00/00/00
+                 EXEC SQL
+                      DELETE
+                      FROM    ROP_CHECKPOINT
+                      WHERE   CKPT_LOC = :LOC
+                 END-EXEC
+                 EXEC SQL
+                      INSERT
+                      INTO    ROP_CHECKPOINT
+                             (CKPT_LOC,
+                              CKPT_PART,
+                              CKPT_STAT)
+                      VALUES (:LOC,
+                              :PART-TABLE,
+                              'O')
+                 END-EXEC
+              END-IF
+           END-IF.
+      ****                                                                                  00/00/00
+           PERFORM COMMIT-OR-ROLLBACK-PROC THRU COMMIT-OR-ROLLBACK-EXIT.                    00/00/00
+      ****                                                                                  00/00/00
+       CHECKPOINT-FIND-EXIT. EXIT.                                                          00/00/00
+      *--------------------                                                                 00/00/00
+                                                                                             00/00/00
+       CHECKPOINT-SAVE-PROC.                                                                00/00/00
+      *---------------------                                                                00/00/00
+      * PERSIST THE LAST PART_NUM SUCCESSFULLY COMMITTED BY THIS LOCATION'S SWEEP           00/00/00
+           IF NOT SIMULATE-RUN                                                              00/00/00
+              EXEC SQL
+                   UPDATE  ROP_CHECKPOINT
+                   SET     CKPT_PART = :PART-TABLE
+                   WHERE   CKPT_LOC  = :LOC
+              END-EXEC
+           END-IF.
+       CHECKPOINT-SAVE-EXIT. EXIT.                                                          00/00/00
+      *--------------------                                                                 00/00/00
+                                                                                             00/00/00
+       CHECKPOINT-CLOSE-PROC.                                                               00/00/00
+      *----------------------                                                               00/00/00
+      * SWEEP ENDED NORMALLY - CLEAR THE CHECKPOINT SO THE NEXT RUN STARTS COLD             00/00/00
+           IF NOT SIMULATE-RUN                                                              00/00/00
+              EXEC SQL
+                   DELETE
+                   FROM    ROP_CHECKPOINT
+                   WHERE   CKPT_LOC = :LOC
+              END-EXEC
+           END-IF.
+       CHECKPOINT-CLOSE-EXIT. EXIT.                                                         00/00/00
+      *---------------------                                                                00/00/00
+                                                                                             00/00/00
+       COMMIT-OR-ROLLBACK-PROC.                                                             00/00/00
+      *------------------------                                                             00/00/00
+      * SIMULATE MODE PREVIEWS THE RUN - NOTHING IT DOES MAY SURVIVE A COMMIT               00/00/00
+           IF SIMULATE-RUN                                                                  00/00/00
+              EXEC SQL ROLLBACK WORK END-EXEC                                               00/00/00
+           ELSE                                                                             00/00/00
+              EXEC SQL COMMIT END-EXEC                                                      00/00/00
+           END-IF.
+       COMMIT-OR-ROLLBACK-EXIT. EXIT.                                                       00/00/00
+      *-----------------------                                                              00/00/00
+                                                                                             00/00/00
        ORDER-PROC.
       *----------
-           IF FIRST-TIME
-              MOVE '2' TO WHAT-TIME
-              PERFORM CREATE-ORDER-PROC THRU CREATE-ORDER-EXIT.                             00/00/00
-           ADD 1 TO CONTL.
+      * SKIP IF THIS PART ALREADY HAS AN OPEN REORDER - SAFE TO RERUN MID-DAY               00/00/00
            EXEC SQL
-                INSERT
-                INTO    PART_ORDLN                                                          00/00/00
-                       (ORDER_NUM,
-                        ORDER_LINE,
-                        PART_NUM,
-                        QUANT_REQ,
-                        LINE_STAT)
-                VALUES (:NEXT-NUM,
-                        :CONTL,
-                        :PART-TABLE,
-                        :EOQ-TABLE,
-                        'O')
+                SELECT COUNT(*)
+                INTO   :DUP-ORDER-CNT
+                FROM   PART_ORDLN A, PART_ORDER B
+                WHERE  A.PART_NUM   = :PART-TABLE
+                AND    A.ORDER_NUM  = B.ORDER_NUM
+                AND    B.ORDER_TYPE = 'R'
+                AND    B.ORDER_STAT = 'O'
+                AND    B.ORIGIN_LOC = :LOC
+                AND    A.LINE_STAT <> 'C'
            END-EXEC.
-           PERFORM DETAIL-PROC THRU DETAIL-EXIT.
+           IF DUP-ORDER-CNT = 0
+      * PREFERRED VENDOR FOR THIS PART - STAMPED ONTO THE PART_ORDER ROW    00/00/00
+      * FETCH FIRST 1 ROW ONLY - NOTHING STOPS PART_VENDOR FROM EVER       00/00/00
+      * HOLDING MORE THAN ONE PREFERRED ROW FOR THE SAME PART              00/00/00
+              EXEC SQL
+                   SELECT SUPPLIER_ID
+                   INTO   :SUPPLIER-TABLE:SUPP-IND-NULL
+                   FROM   PART_VENDOR
+                   WHERE  PART_NUM  = :PART-TABLE
+                   AND    PREFERRED = 'Y'
+                   FETCH FIRST 1 ROW ONLY
+              END-EXEC
+              IF SQLCODE = 100 OR SUPP-IND-NULL < 0
+                 MOVE SPACES TO SUPPLIER-TABLE
+              END-IF
+      * ONE ORDER HEADER PER VENDOR PER LOCATION, NOT PER LOCATION ALONE -  00/00/00
+      * REUSE THE HEADER THIS VENDOR ALREADY GOT EARLIER IN THIS SWEEP      00/00/00
+      * (CREAT_TIME >= RUN-START-TIME), OTHERWISE OPEN A NEW ONE            00/00/00
+      * SIMULATE-RUN NEVER INSERTS THE ROW THIS QUERY LOOKS FOR, SO THE     00/00/00
+      * IN-MEMORY SIM-VENDOR-TABLE STANDS IN FOR IT INSTEAD                 00/00/00
+              IF SIMULATE-RUN
+                 PERFORM SIM-VENDOR-FIND-PROC THRU SIM-VENDOR-FIND-EXIT
+              ELSE
+                 EXEC SQL
+                      SELECT MAX(ORDER_NUM)
+                      INTO   :NEXT-NUM:IND-NULL
+                      FROM   PART_ORDER
+                      WHERE  ORIGIN_LOC  = :LOC
+                      AND    SUPPLIER_ID = :SUPPLIER-TABLE
+                      AND    ORDER_TYPE  = 'R'
+                      AND    ORDER_STAT  = 'O'
+                      AND    CREAT_TIME  >= :RUN-START-TIME
+                 END-EXEC
+                 IF SQLCODE = 100 OR IND-NULL < 0
+                    PERFORM CREATE-ORDER-PROC THRU CREATE-ORDER-EXIT
+                 END-IF
+              END-IF
+      * REPRINT THE ORDER-NUMBER BANNER WHENEVER THE ACTIVE ORDER CHANGES   00/00/00
+              IF NEXT-NUM NOT = LAST-PRINT-ORDER
+                 MOVE NEXT-NUM TO MASK0
+                 PERFORM HEADER-PROC THRU HEADER-EXIT
+                 MOVE NEXT-NUM TO LAST-PRINT-ORDER
+              END-IF
+              ADD 1 TO CONTL
+              ADD EOQ-TABLE TO TOTAL-QTY
+              COMPUTE TOTAL-COST = TOTAL-COST + EOQ-TABLE * COST-TABLE
+                 ON SIZE ERROR
+                    DISPLAY 'TOTAL-COST OVERFLOW AT LOCATION ' LOC-PRINT
+                    MOVE 9999999.99 TO TOTAL-COST
+              END-COMPUTE
+              IF NOT SIMULATE-RUN
+                 EXEC SQL
+                      INSERT
+                      INTO    PART_ORDLN                                                    00/00/00
+                             (ORDER_NUM,
+                              ORDER_LINE,
+                              PART_NUM,
+                              QUANT_REQ,
+                              LINE_STAT)
+                      VALUES (:NEXT-NUM,
+                              :CONTL,
+                              :PART-TABLE,
+                              :EOQ-TABLE,
+                              'O')
+                 END-EXEC
+              END-IF
+      * AUDIT TRAIL - SNAPSHOT THE STOCK/DEMAND DATA THAT DROVE THIS REORDER 00/00/00
+              IF NOT SIMULATE-RUN
+                 EXEC SQL
+                      INSERT
+                      INTO    ROP_AUDIT
+                             (ORDER_NUM,
+                              ORDER_LINE,
+                              PART_NUM,
+                              PART_QUANT,
+                              PART_ROP,
+                              PART_EOQ,
+                              QTY_REQ,
+                              QTY_REC,
+                              AUDIT_TIME)
+                      VALUES (:NEXT-NUM,
+                              :CONTL,
+                              :PART-TABLE,
+                              :QUANT-TABLE,
+                              :ROP-TABLE,
+                              :EOQ-TABLE,
+                              :QTY-REQ,
+                              :QTY-REC,
+                              CURRENT TIMESTAMP)
+                 END-EXEC
+              END-IF
+              PERFORM DETAIL-PROC THRU DETAIL-EXIT
+           END-IF.
        ORDER-EXIT. EXIT.
       *----------------
                                                                                             00/00/00
+       SIM-VENDOR-FIND-PROC.                                                                00/00/00
+      *---------------------                                                                00/00/00
+      * DOES THIS VENDOR ALREADY HAVE A "WOULD-BE" ORDER NUMBER FROM       00/00/00
+      * EARLIER IN THIS SIMULATED LOCATION'S SWEEP?                       00/00/00
+           SET SIM-VENDOR-IDX TO 1.
+           SEARCH SIM-VENDOR-ENTRY
+              AT END
+                 PERFORM CREATE-ORDER-PROC THRU CREATE-ORDER-EXIT
+              WHEN SIM-VENDOR-ID (SIM-VENDOR-IDX) = SUPPLIER-TABLE
+                 MOVE SIM-VENDOR-ORDER (SIM-VENDOR-IDX) TO NEXT-NUM
+           END-SEARCH.
+       SIM-VENDOR-FIND-EXIT. EXIT.
+      *---------------------
+                                                                                            00/00/00
        CREATE-ORDER-PROC.                                                                   00/00/00
       *------------------                                                                   00/00/00
       *GET NEXT ORDER NUMBER                                                                00/00/00
-           EXEC SQL                                                                         00/00/00
-                SELECT (MAX(ORDER_NUM) + 1)                                                 00/00/00
-                INTO   :NEXT-NUM:IND-NULL                                                   00/00/00
-                FROM   PART_ORDER                                                           00/00/00
-           END-EXEC.                                                                        00/00/00
-           IF IND-NULL < 0                                                                  00/00/00
-             MOVE 1 TO NEXT-NUM.                                                            00/00/00
-           EXEC SQL                                                                         00/00/00
-                INSERT                                                                      00/00/00
-                INTO    PART_ORDER                                                          00/00/00
-                       (ORDER_NUM,                                                          00/00/00
-                        ORIGIN_LOC,                                                         00/00/00
-                        ORDER_TYPE,                                                         00/00/00
-                        ORDER_STAT,                                                         00/00/00
-                        CREAT_TIME)                                                         00/00/00
-                VALUES (:NEXT-NUM,                                                          00/00/00
-                        :LOC, 'R', 'O',                                                     00/00/00
-                        CURRENT TIMESTAMP)                                                  00/00/00
-              END-EXEC.                                                                     00/00/00
-           MOVE NEXT-NUM TO MASK0.                                                          00/00/00
-           PERFORM HEADER-PROC THRU HEADER-EXIT.                                            00/00/00
+           IF SIMULATE-RUN AND SIM-VENDOR-COUNT > 0                                          00/00/00
+              ADD 1 TO SIM-NEXT-ORDER                                                        00/00/00
+              MOVE SIM-NEXT-ORDER TO NEXT-NUM                                                00/00/00
+           ELSE                                                                              00/00/00
+              EXEC SQL                                                                       00/00/00
+                   SELECT (MAX(ORDER_NUM) + 1)                                               00/00/00
+                   INTO   :NEXT-NUM:IND-NULL                                                 00/00/00
+                   FROM   PART_ORDER                                                         00/00/00
+              END-EXEC                                                                       00/00/00
+              IF IND-NULL < 0                                                                00/00/00
+                 MOVE 1 TO NEXT-NUM                                                           00/00/00
+              END-IF                                                                         00/00/00
+              MOVE NEXT-NUM TO SIM-NEXT-ORDER                                                00/00/00
+           END-IF.                                                                           00/00/00
+      * REGISTER THIS VENDOR'S "WOULD-BE" ORDER NUMBER SO LATER PARTS     00/00/00
+      * FOR THE SAME VENDOR IN THIS SIMULATED SWEEP REUSE IT              00/00/00
+           IF SIMULATE-RUN AND SIM-VENDOR-COUNT < 200                                        00/00/00
+              ADD 1 TO SIM-VENDOR-COUNT                                                      00/00/00
+              SET SIM-VENDOR-IDX TO SIM-VENDOR-COUNT                                         00/00/00
+              MOVE SUPPLIER-TABLE TO SIM-VENDOR-ID (SIM-VENDOR-IDX)                           00/00/00
+              MOVE NEXT-NUM       TO SIM-VENDOR-ORDER (SIM-VENDOR-IDX)                        00/00/00
+           END-IF.                                                                           00/00/00
+           IF NOT SIMULATE-RUN                                                              00/00/00
+              EXEC SQL                                                                      00/00/00
+                   INSERT                                                                   00/00/00
+                   INTO    PART_ORDER                                                       00/00/00
+                          (ORDER_NUM,                                                       00/00/00
+                           ORIGIN_LOC,                                                      00/00/00
+                           ORDER_TYPE,                                                      00/00/00
+                           ORDER_STAT,                                                      00/00/00
+                           SUPPLIER_ID,                                                     00/00/00
+                           CREAT_TIME)                                                      00/00/00
+                   VALUES (:NEXT-NUM,                                                       00/00/00
+                           :LOC, 'R', 'O',                                                  00/00/00
+                           :SUPPLIER-TABLE,                                                 00/00/00
+                           CURRENT TIMESTAMP)                                               00/00/00
+                 END-EXEC                                                                   00/00/00
+           END-IF.                                                                          00/00/00
        CREATE-ORDER-EXIT. EXIT.                                                             00/00/00
       *------------------                                                                   00/00/00
                                                                                             00/00/00
@@ -324,6 +720,7 @@
        HEADER-PROC.                                                                         00/00/00
       *-----------                                                                          00/00/00
            WRITE REPREC FROM LINE1 AFTER ADVANCING PAGE.
+           WRITE REPREC FROM LINE1A AFTER ADVANCING 1 LINES.
            WRITE REPREC FROM LINE2 AFTER ADVANCING 3 LINES.
            WRITE REPREC FROM LINE3 AFTER ADVANCING 2 LINES.
            WRITE REPREC FROM LINE4 AFTER ADVANCING 1 LINES.
@@ -342,46 +739,121 @@
            MOVE CONTL     TO MASK1.
            MOVE EOQ-TABLE TO MASK2.
            WRITE REPREC FROM LINE6 AFTER ADVANCING 1 LINES.
+      * SIMULATE MODE NEVER INSERTS THE ORDER ROWS THIS LINE REFERS TO -    00/00/00
+      * DON'T EXTRACT A LINE FOR AN ORDER THAT DOESN'T EXIST IN PART_ORDER   00/00/00
+           IF NOT SIMULATE-RUN
+              MOVE LOC        TO EXT-LOC
+              MOVE NEXT-NUM   TO EXT-ORDER-NUM
+              MOVE CONTL      TO EXT-LINE-NUM
+              MOVE PART-TABLE TO EXT-PART-NUM
+              MOVE EOQ-TABLE  TO EXT-QTY-REQ
+              WRITE EXTREC
+           END-IF.
        DETAIL-EXIT. EXIT.
       *-----------------
        TRAILER-PROC.
       *------------
-           MOVE CONTL TO MASK3.
+           MOVE CONTL      TO MASK3.
+           MOVE TOTAL-QTY  TO MASK4.
+           MOVE TOTAL-COST TO MASK5.
            WRITE REPREC FROM LINE3 AFTER ADVANCING 2 LINES.
            WRITE REPREC FROM LINE7 AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM LINE9 AFTER ADVANCING 1 LINES.
+           WRITE REPREC FROM LINE10 AFTER ADVANCING 1 LINES.
            WRITE REPREC FROM LINE3 AFTER ADVANCING 2 LINES.
            WRITE REPREC FROM LINE8 AFTER ADVANCING 1 LINES.
        TRAILER-EXIT. EXIT.
       *------------------
+                                                                                            00/00/00
+      ***************************************************************                       00/00/00
+      *    RECONCILIATION REPORT - OPEN ORDER LINES VS. SHIPMENTLN RECEIPTS*                 00/00/00
+      ***************************************************************                       00/00/00
+       RECON-PROC.
+      *-----------
+           MOVE 0 TO RECON-EXCP-CNT.
+           MOVE 0 TO RTCODE3.
+           WRITE REPREC FROM LINE11 AFTER ADVANCING PAGE.
+           WRITE REPREC FROM LINE1A AFTER ADVANCING 1 LINES.
+           WRITE REPREC FROM LINE12 AFTER ADVANCING 3 LINES.
+           WRITE REPREC FROM LINE13 AFTER ADVANCING 1 LINES.
+           WRITE REPREC FROM LINE3  AFTER ADVANCING 1 LINES.
+      ****                                                                                  00/00/00
+      * RECON_LINES AND SHIPMENTLN ARE REMOTE TABLES, SAME AS               00/00/00
+      * NEXT_ORDER_LINE ABOVE IN MAIN-PROC                                  00/00/00
+           EXEC SQL CONNECT TO :REMOTE-DB END-EXEC.
+           EXEC SQL OPEN RECON_LINES END-EXEC.
+           PERFORM RECON-LINE-PROC THRU RECON-LINE-EXIT
+                   UNTIL RTCODE3 = 100.
+      ****                                                                                  00/00/00
+           EXEC SQL CLOSE RECON_LINES END-EXEC.
+           EXEC SQL CONNECT TO :LOCAL-DB END-EXEC.
+           MOVE RECON-EXCP-CNT TO MASK8.
+           WRITE REPREC FROM LINE3  AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM LINE15 AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM LINE3  AFTER ADVANCING 2 LINES.
+           WRITE REPREC FROM LINE8  AFTER ADVANCING 1 LINES.
+       RECON-EXIT. EXIT.
+      *-----------
+                                                                                            00/00/00
+       RECON-LINE-PROC.
+      *----------------
+           EXEC SQL
+                FETCH RECON_LINES
+                INTO  :RECON-ORDER,
+                      :RECON-LINE,
+                      :RECON-PART-TBL,
+                      :RECON-QTY-REQ,
+                      :RECON-DAYS-OPEN
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 100 TO RTCODE3
+           ELSE
+              EXEC SQL
+                   SELECT SUM(QUANT_RECV)
+                   INTO   :RECON-QTY-RECV:IND-NULL
+                   FROM   SHIPMENTLN
+                   WHERE  ORDER_LOC  = :LOC
+                   AND    ORDER_NUM  = :RECON-ORDER
+                   AND    ORDER_LINE = :RECON-LINE
+              END-EXEC
+              IF IND-NULL < 0
+                 MOVE 0 TO RECON-QTY-RECV
+              END-IF
+              IF RECON-QTY-RECV > RECON-QTY-REQ
+                 MOVE 'OVER-SHIP' TO RECON-FLAG
+                 PERFORM RECON-DETAIL-PROC THRU RECON-DETAIL-EXIT
+              ELSE
+                 IF RECON-QTY-RECV = 0
+                    AND RECON-DAYS-OPEN > OVERDUE-DAYS
+                    MOVE 'OVERDUE' TO RECON-FLAG
+                    PERFORM RECON-DETAIL-PROC THRU RECON-DETAIL-EXIT
+                 END-IF
+              END-IF
+           END-IF.
+       RECON-LINE-EXIT. EXIT.
+      *----------------
+                                                                                            00/00/00
+       RECON-DETAIL-PROC.
+      *------------------
+           ADD 1 TO RECON-EXCP-CNT.
+           MOVE RECON-ORDER    TO MASK6.
+           MOVE RECON-LINE     TO MASK7.
+           MOVE RECON-PART-TBL TO RECON-PART.
+           WRITE REPREC FROM LINE14 AFTER ADVANCING 1 LINES.
+       RECON-DETAIL-EXIT. EXIT.
+      *------------------
+                                                                                            00/00/00
       ********************************************************                              00/00/00
-      * THIS PARAGRAPH IS ONLY REQUIRED IN A TEST ENVIRONMENT*                              00/00/00
-      * TO RESET THE DATA TO PERMIT RE-RUNNING OF THE TEST   *                              00/00/00
+      * RERUNABILITY IS NOW HANDLED IN ORDER-PROC, WHICH SKIPS CREATING*                    00/00/00
+      * A NEW SUPPLY ORDER FOR A PART THAT ALREADY HAS ONE OPEN.       *                    00/00/00
+      * THIS PARAGRAPH USED TO UNCONDITIONALLY DELETE EVERY 'R' ORDER  *                    00/00/00
+      * ON EVERY START-UP - FINE IN A TEST REGION, BUT IT ALSO WIPED   *                    00/00/00
+      * OUT LEGITIMATE, STILL-OPEN SUPPLIER REORDERS IN PRODUCTION, SO *                    00/00/00
+      * THE BLANKET DELETE WAS RETIRED.                                *                    00/00/00
       ********************************************************                              00/00/00
        CLEAN-UP.                                                                            00/00/00
       *---------                                                                            00/00/00
-      *********************************                                                     00/00/00
-      *    CONNECT TO REMOTE DATABASE *                                                     00/00/00
-      *********************************                                                     00/00/00
-      ****                                                                                  00/00/00
-           EXEC SQL CONNECT TO :REMOTE-DB END-EXEC.                                         00/00/00
-      ****                                                                                  00/00/00
-      *---------------------DELETE ORDER ROWS FOR RERUNABILITY                              00/00/00
-              EXEC SQL                                                                      00/00/00
-                   DELETE                                                                   00/00/00
-                   FROM    PART_ORDLN                                                       00/00/00
-                   WHERE   ORDER_NUM IN                                                     00/00/00
-                              (SELECT  ORDER_NUM                                            00/00/00
-                               FROM    PART_ORDER                                           00/00/00
-                               WHERE   ORDER_TYPE = 'R')                                    00/00/00
-              END-EXEC.                                                                     00/00/00
-              EXEC SQL                                                                      00/00/00
-                   DELETE                                                                   00/00/00
-                   FROM    PART_ORDER                                                       00/00/00
-                   WHERE   ORDER_TYPE = 'R'                                                 00/00/00
-              END-EXEC.                                                                     00/00/00
-      ****                                                                                  00/00/00
-           EXEC SQL COMMIT END-EXEC.                                                        00/00/00
-      ****                                                                                  00/00/00
+           CONTINUE.                                                                        00/00/00
        CLEAN-UP-EXIT. EXIT.                                                                 00/00/00
       *-------------                                                                        00/00/00
 * * * *  E N D  O F  S O U R C E  * * * *
\ No newline at end of file
