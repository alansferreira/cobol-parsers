@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. AGCP1372.
+      ****************************************************************
+      *   MODULE NAME = AGCP1372
+      *
+      *   DESCRIPTIVE NAME = AGCP SAMPLE APPLICATION
+      *                      AGENDA BACKLOG LISTING
+      *                      i5/OS
+      *                      COBOL
+      *
+      *   FUNCTION =  THIS MODULE READS THE AGCP AGENDA TABLE AND LISTS
+      *               EVERY ENTRY THAT HAS NOT YET REACHED ITS FINAL
+      *               STATUS (CSIT_AGNDA = 9 - CONCLUDED), GROUPED BY
+      *               CSIT_AGNDA, SHOWING WHETHER EACH ENTRY IS KEYED
+      *               BY CONTRACT OR BY PERSON (WRK-PROTOCOLO) AND ITS
+      *               SCHEDULED DATE WINDOW (WRK-DAGEND/WRK-DFIM-DAGEND)
+      *               SO OPERATIONS CAN SEE AND CLEAR THE BACKLOG
+      *               INSTEAD OF IT ONLY EVER BEING TOUCHED SILENTLY
+      *               INSIDE AGCP1349.
+      *
+      *      DEPENDENCIES = NONE
+      *
+      *      INPUT = NONE - READS THE DEFAULT RELATIONAL CONNECTION
+      *
+      *      TABLES =  AGCP_AGENDA      - LOCAL
+      *
+      *   CRTSQLCBL  SPECIAL PARAMETERS
+      *    PGM(AGCP1372) OPTION(*APOST *APOSTSQL)
+      *
+      *   INVOKE BY : CALL AGCP1372
+      *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELAGND ASSIGN TO PRINTER-QPRINT.
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+      *-------------
+       FD  RELAGND
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS REPAGND.
+       01  REPAGND          PIC  X(80).
+       WORKING-STORAGE SECTION.
+      *------------------------
+      *    PRINT LINE  DEFINITIONS
+       01  WRK-LINHA-TITULO  PIC  X(80) VALUE
+           '*** LISTAGEM DE PENDENCIAS DA AGENDA (AGCP) ***'.
+       01  WRK-LINHA-SEPARA  PIC  X(80) VALUE ALL '-'.
+       01  WRK-LINHA-STATUS.
+           05  FILLER         PIC  X(20) VALUE 'STATUS DA AGENDA   ='.
+           05  WRK-IMP-STATUS PIC  ZZ9.
+           05  FILLER         PIC  X(57) VALUE SPACES.
+       01  WRK-LINHA-CABEC1.
+           05  FILLER  PIC  X(40) VALUE
+               '   AGENDA NUMERO        TIPO     CONTR'.
+           05  FILLER  PIC  X(40) VALUE
+               'ATO/PESSOA           INICIO    FIM     '.
+       01  WRK-LINHA-CABEC2.
+           05  FILLER  PIC  X(40) VALUE
+               '  -----------------   --------  ------'.
+           05  FILLER  PIC  X(40) VALUE
+               '-------------------  --------  --------'.
+       01  WRK-LINHA-DETALHE.
+           05  FILLER          PIC  X(02) VALUE SPACES.
+           05  WRK-IMP-NAGNDA  PIC  Z(17)9.
+           05  FILLER          PIC  X(03) VALUE SPACES.
+           05  WRK-IMP-TIPO    PIC  X(08).
+           05  FILLER          PIC  X(02) VALUE SPACES.
+           05  WRK-IMP-CHAVE.
+               10  WRK-IMP-CCLUB      PIC  9(010).
+               10  FILLER             PIC  X(001) VALUE '-'.
+               10  WRK-IMP-CTPO       PIC  9(003).
+               10  FILLER             PIC  X(001) VALUE '-'.
+               10  WRK-IMP-NSEQ       PIC  9(010).
+           05  WRK-IMP-CHAVE-PESSOA REDEFINES WRK-IMP-CHAVE.
+               10  FILLER             PIC  X(007) VALUE 'PESSOA '.
+               10  WRK-IMP-CPSSOA     PIC  9(010).
+               10  FILLER             PIC  X(008) VALUE SPACES.
+           05  FILLER          PIC  X(02) VALUE SPACES.
+           05  WRK-IMP-INICIO  PIC  X(08).
+           05  FILLER          PIC  X(02) VALUE SPACES.
+           05  WRK-IMP-FIM     PIC  X(08).
+           05  FILLER          PIC  X(02) VALUE SPACES.
+       01  WRK-LINHA-RODAPE.
+           05  FILLER         PIC  X(30) VALUE
+               'TOTAL DE PENDENCIAS LISTADAS ='.
+           05  WRK-IMP-TOTAL  PIC  ZZZZ9.
+           05  FILLER         PIC  X(45) VALUE SPACES.
+      *    CONTROLE DA LEITURA
+       01  WRK-FIM-LEITURA    PIC  X(001) VALUE 'N'.
+           88  WRK-FIM-CURSOR           VALUE 'S'.
+       01  WRK-CSIT-AGNDA-LIDO PIC S9(002) COMP-3.
+       01  WRK-CSIT-ANTERIOR  PIC S9(002) COMP-3 VALUE -1.
+       01  WRK-CPSSOA-LIDO    PIC  9(010).
+       01  WRK-TOTAL-PENDENCIAS PIC 9(005) COMP-3 VALUE ZEROS.
+      *    AREAS REUTILIZADAS DA COPY DE TRABALHO DA AGENDA AGCP1349
+           EXEC SQL INCLUDE CCP0001 END-EXEC.
+      *    INDICADORES DE NULO - UMA LINHA E' OU POR CONTRATO OU POR
+      *    PESSOA (WRK-PROTOCOLO), NUNCA OS DOIS, ENTAO AS COLUNAS DA
+      *    CHAVE NAO USADA VEM NULA EM TODA LINHA LIDA
+       01  WRK-AGCP1372-NULL.
+           05  WRK-CCLUB-NULL      PIC S9(004) COMP VALUE ZEROS.
+           05  WRK-CTPO-CONTR-NULL PIC S9(004) COMP VALUE ZEROS.
+           05  WRK-NSEQ-CONTR-NULL PIC S9(004) COMP VALUE ZEROS.
+           05  WRK-CPSSOA-NULL     PIC S9(004) COMP VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *------------------
+      ******************************
+      *    SQL CURSOR DECLARATION  *
+      ******************************
+      * ENTRADAS DA AGENDA AINDA NAO CONCLUIDAS (CSIT_AGNDA <> 9)
+           EXEC SQL DECLARE CUR_AGENDA CURSOR FOR
+                SELECT NAGNDA,
+                       CSIT_AGNDA,
+                       PROTOCOLO,
+                       CCLUB,
+                       CTPO_CONTR,
+                       NSEQ_CONTR,
+                       CPSSOA,
+                       DAGEND,
+                       DFIM_DAGEND_AAAA,
+                       DFIM_DAGEND_MM,
+                       DFIM_DAGEND_DD
+                FROM   AGCP_AGENDA
+                WHERE  CSIT_AGNDA <> 9
+                ORDER BY CSIT_AGNDA ASC, NAGNDA ASC
+           END-EXEC.
+      ******************************
+      *    SQL RETURN CODE HANDLING*
+      ******************************
+           EXEC SQL WHENEVER SQLERROR GO TO DB-ERROR END-EXEC.
+           EXEC SQL WHENEVER SQLWARNING CONTINUE  END-EXEC.
+      *
+       MAIN-PROGRAM-PROC.
+      *------------------
+           PERFORM START-UP THRU START-UP-EXIT.
+      ****
+           EXEC SQL OPEN CUR_AGENDA END-EXEC.
+           PERFORM LISTAGEM-PROC THRU LISTAGEM-EXIT
+                   UNTIL WRK-FIM-CURSOR.
+      ****
+           EXEC SQL CLOSE CUR_AGENDA END-EXEC.
+           PERFORM FINALIZACAO-PROC THRU FINALIZACAO-EXIT.
+           CLOSE RELAGND.
+           GOBACK.
+       MAIN-PROGRAM-EXIT. EXIT.
+      *------------------
+      *
+       START-UP.
+      *----------
+           OPEN OUTPUT RELAGND.
+           MOVE -1 TO WRK-CSIT-ANTERIOR.
+           MOVE 0  TO WRK-TOTAL-PENDENCIAS.
+       START-UP-EXIT. EXIT.
+      *------------
+      *
+       LISTAGEM-PROC.
+      *-------------
+           EXEC SQL
+                FETCH CUR_AGENDA
+                INTO  :WRK-NAGNDA,
+                      :WRK-CSIT-AGNDA-LIDO,
+                      :WRK-PROTOCOLO,
+                      :WRK-CCLUB:WRK-CCLUB-NULL,
+                      :WRK-CTPO-CONTR:WRK-CTPO-CONTR-NULL,
+                      :WRK-NSEQ-CONTR:WRK-NSEQ-CONTR-NULL,
+                      :WRK-CPSSOA-LIDO:WRK-CPSSOA-NULL,
+                      :WRK-DAGEND,
+                      :WRK-DFIM-DAGEND-AAAA,
+                      :WRK-DFIM-DAGEND-MM,
+                      :WRK-DFIM-DAGEND-DD
+           END-EXEC.
+           IF SQLCODE = 100
+              MOVE 'S' TO WRK-FIM-LEITURA
+           ELSE
+              IF WRK-CSIT-AGNDA-LIDO NOT = WRK-CSIT-ANTERIOR
+                 PERFORM CABECALHO-PROC THRU CABECALHO-EXIT
+                 MOVE WRK-CSIT-AGNDA-LIDO TO WRK-CSIT-ANTERIOR
+              END-IF
+              PERFORM DETALHE-PROC THRU DETALHE-EXIT
+           END-IF.
+       LISTAGEM-EXIT. EXIT.
+      *-------------
+      *
+       CABECALHO-PROC.
+      *---------------
+           MOVE WRK-CSIT-AGNDA-LIDO TO WRK-IMP-STATUS.
+           WRITE REPAGND FROM WRK-LINHA-TITULO AFTER ADVANCING PAGE.
+           WRITE REPAGND FROM WRK-LINHA-STATUS AFTER ADVANCING 2 LINES.
+           WRITE REPAGND FROM WRK-LINHA-CABEC1 AFTER ADVANCING 2 LINES.
+           WRITE REPAGND FROM WRK-LINHA-CABEC2 AFTER ADVANCING 1 LINES.
+       CABECALHO-EXIT. EXIT.
+      *--------------
+      *
+       DETALHE-PROC.
+      *-------------
+           ADD 1 TO WRK-TOTAL-PENDENCIAS.
+           MOVE WRK-NAGNDA TO WRK-IMP-NAGNDA.
+      *    WRK-PROTOCOLO DIZ QUAL CHAVE E' A DESTA LINHA, MAS SO' MOVE
+      *    OS CAMPOS QUE REALMENTE VIERAM PREENCHIDOS - A OUTRA CHAVE
+      *    ESTA' NULA NO BANCO
+           IF WRK-POR-CONTRATO
+              MOVE 'CONTRATO' TO WRK-IMP-TIPO
+              IF WRK-CCLUB-NULL >= ZEROS
+                 MOVE WRK-CCLUB      TO WRK-IMP-CCLUB
+              END-IF
+              IF WRK-CTPO-CONTR-NULL >= ZEROS
+                 MOVE WRK-CTPO-CONTR TO WRK-IMP-CTPO
+              END-IF
+              IF WRK-NSEQ-CONTR-NULL >= ZEROS
+                 MOVE WRK-NSEQ-CONTR TO WRK-IMP-NSEQ
+              END-IF
+           ELSE
+              MOVE 'PESSOA'  TO WRK-IMP-TIPO
+              IF WRK-CPSSOA-NULL >= ZEROS
+                 MOVE WRK-CPSSOA-LIDO TO WRK-IMP-CPSSOA
+              END-IF
+           END-IF.
+           MOVE WRK-DAGEND      TO WRK-IMP-INICIO.
+           MOVE WRK-DFIM-DAGEND TO WRK-IMP-FIM.
+           WRITE REPAGND FROM WRK-LINHA-DETALHE AFTER ADVANCING 1 LINES.
+       DETALHE-EXIT. EXIT.
+      *-------------
+      *
+       FINALIZACAO-PROC.
+      *-----------------
+           MOVE WRK-TOTAL-PENDENCIAS TO WRK-IMP-TOTAL.
+           WRITE REPAGND FROM WRK-LINHA-SEPARA AFTER ADVANCING 2 LINES.
+           WRITE REPAGND FROM WRK-LINHA-RODAPE AFTER ADVANCING 1 LINES.
+       FINALIZACAO-EXIT. EXIT.
+      *----------------
+      *
+       DB-ERROR.
+      *--------
+           PERFORM ERRO-MSG-PROC THRU ERRO-MSG-EXIT.
+      ***********************
+      *    ROLLBACK THE LUW *
+      ***********************
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+           EXEC SQL ROLLBACK WORK END-EXEC.
+           CLOSE RELAGND.
+           GOBACK.
+      *
+       ERRO-MSG-PROC.
+      *-------------
+           DISPLAY 'SQL STATE =' SQLSTATE ' SQLCODE =' SQLCODE.
+       ERRO-MSG-EXIT. EXIT.
+      *----------------
+* * * *  E N D  O F  S O U R C E  * * * *
